@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROGRAM-15-8.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 09,2026.
+      *DATE-COMPILED. AUG 09,2026.
+      *SECURITY.      NONE.
+      *
+      *
+      *
+      * PROGRAM OPERATIONS:
+      *
+      * THIS PROGRAM MAINTAINS INDIVIDUAL STUTRANS.DAI RECORDS ONLINE.
+      * THE OPERATOR KEYS THE ACTION CODE (A=ADD, C=CHANGE, D=DELETE,
+      * X=EXIT) PLUS THE STUDENT-KEY (STDNT-ID + REC-CNT) AND THE
+      * PROGRAM WRITES/REWRITES/DELETES THE TRANSACTION RECORD
+      * DIRECTLY AGAINST THE INDEXED FILE, SO A BAD GRADE OR A
+      * DUPLICATE COURSE ROW NO LONGER REQUIRES HAND-EDITING
+      * STUTRANS.DAT AND RERUNNING THE PROG15-4 CONVERSION.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+               ASSIGN TO "STUTRANS.DAI"
+               ORGANIZATION INDEXED
+               ACCESS DYNAMIC
+               RECORD KEY IS STUDENT-KEY
+               ALTERNATE RECORD KEY IS STDNT-ID WITH DUPLICATES.
+           SELECT AUDIT-FILE
+               ASSIGN TO "GRADEAUD.DAT"
+               FILE STATUS IS AUD-FILE-STATUS.
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+      * SHARES ITS LAYOUT WITH FDTRANS (THE SAME 46-BYTE STUTRANS.DAI
+      * RECORD PROGRAM-15-4 COPIES) - ONLY THE FD NAME IS RENAMED TO
+      * MATCH THIS PROGRAM'S OWN SELECT; THE FIELD NAMES ALREADY LINE
+      * UP EXACTLY SO NO OTHER REPLACING IS NEEDED.
+      *
+       COPY FDTRANS OF LIBRARY
+           REPLACING ==IND-TRANS-FILE== BY ==TRANS-FILE==.
+      *
+       COPY FDAUDIT OF LIBRARY.
+      *
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  PROGRAM-SWITCHES.
+           05  DONE-SW                    PIC X VALUE "N".
+           05  ACTION-CODE                PIC X.
+      *
+       01  AUD-FILE-STATUS                PIC XX.
+      *
+      * GRADE ON FILE AT THE TIME C30-SHOW-AND-CHANGE-PARA DISPLAYS THE
+      * RECORD, SAVED OFF SO IT CAN BE LOGGED AS THE "BEFORE" IMAGE IF
+      * THE OPERATOR ACTUALLY CHANGES IT.
+      *
+       01  OLD-GRADE-HOLD                 PIC X.
+      *
+       01  OPERATOR-ID                    PIC X(10).
+      *
+       01  SCREEN-LINE-01.
+           05  LINE-01                    PIC X(40) VALUE
+               "BAYVIEW INSTITUTE OF COMPUTER TECHNOLOGY".
+           05  LINE-02                    PIC X(33) VALUE
+               "STUDENT TRANSACTION MAINTENANCE".
+           05  LINE-03                    PIC X(56) VALUE
+               "A=ADD  C=CHANGE  D=DELETE  X=EXIT - ENTER ACTION CODE:".
+           05  LINE-04                    PIC X(28) VALUE
+               "ENTER STUDENT ID (9 DIGITS):".
+           05  LINE-05                    PIC X(25) VALUE
+               "ENTER REC-CNT (1 DIGIT):".
+           05  LINE-06                    PIC X(21) VALUE
+               "ENTER OPERATOR ID:".
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       MAIN-PARA.
+           DISPLAY " " ERASE SCREEN.
+           DISPLAY LINE-06 LINE 4 COLUMN 12.
+           ACCEPT OPERATOR-ID LINE 4 COLUMN 32.
+           OPEN I-O TRANS-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           PERFORM C10-MENU-PARA.
+           PERFORM PROCESS-IT UNTIL DONE-SW = "Y".
+           CLOSE TRANS-FILE
+                 AUDIT-FILE.
+           DISPLAY " " ERASE SCREEN.
+           STOP RUN.
+      *
+      *
+       C10-MENU-PARA.
+           DISPLAY " " ERASE SCREEN.
+           DISPLAY LINE-01 LINE 2 COLUMN 20.
+           DISPLAY LINE-02 LINE 3 COLUMN 24.
+           DISPLAY LINE-03 LINE 6 COLUMN 12.
+           ACCEPT ACTION-CODE LINE 6 COLUMN 68.
+           IF ACTION-CODE NOT = "X"
+               DISPLAY LINE-04 LINE 8 COLUMN 12
+               ACCEPT STDNT-ID LINE 8 COLUMN 42
+               DISPLAY LINE-05 LINE 9 COLUMN 12
+               ACCEPT REC-CNT LINE 9 COLUMN 38
+           END-IF.
+      *
+      *
+       PROCESS-IT.
+           EVALUATE ACTION-CODE
+               WHEN "X"
+                   MOVE "Y" TO DONE-SW
+               WHEN "A"
+                   PERFORM B20-ADD-PARA
+               WHEN "C"
+                   PERFORM B30-CHANGE-PARA
+               WHEN "D"
+                   PERFORM B40-DELETE-PARA
+               WHEN OTHER
+                   DISPLAY "*** INVALID ACTION CODE ***"
+                       LINE 12 COLUMN 12 BLINKING
+           END-EVALUATE.
+           IF DONE-SW NOT = "Y"
+               PERFORM C10-MENU-PARA
+           END-IF.
+      *
+      *
+       B20-ADD-PARA.
+           DISPLAY "DEPT:" LINE 11 COLUMN 12.
+           ACCEPT DEPT LINE 11 COLUMN 18.
+           DISPLAY "COURSE NUMBER:" LINE 12 COLUMN 12.
+           ACCEPT COURSE-NUM LINE 12 COLUMN 27.
+           DISPLAY "COURSE DESCRIPTION:" LINE 13 COLUMN 12.
+           ACCEPT COURSE-DESC LINE 13 COLUMN 32.
+           DISPLAY "GRADE:" LINE 14 COLUMN 12.
+           ACCEPT GRADE LINE 14 COLUMN 19.
+           DISPLAY "UNITS:" LINE 15 COLUMN 12.
+           ACCEPT UNITS LINE 15 COLUMN 19.
+           WRITE TRANS-REC
+               INVALID KEY
+                   DISPLAY "*** DUPLICATE KEY - RECORD NOT ADDED ***"
+                       LINE 17 COLUMN 12 BLINKING
+               NOT INVALID KEY
+                   DISPLAY "*** RECORD ADDED ***" LINE 17 COLUMN 12
+           END-WRITE.
+      *
+      *
+       B30-CHANGE-PARA.
+           READ TRANS-FILE
+               INVALID KEY
+                   DISPLAY "*** RECORD NOT FOUND ***"
+                       LINE 17 COLUMN 12 BLINKING
+               NOT INVALID KEY
+                   PERFORM C30-SHOW-AND-CHANGE-PARA
+           END-READ.
+      *
+      *
+       C30-SHOW-AND-CHANGE-PARA.
+           MOVE GRADE TO OLD-GRADE-HOLD.
+           DISPLAY "DEPT:" LINE 11 COLUMN 12.
+           DISPLAY DEPT LINE 11 COLUMN 18.
+           DISPLAY "COURSE NUMBER:" LINE 12 COLUMN 12.
+           DISPLAY COURSE-NUM LINE 12 COLUMN 27.
+           DISPLAY "COURSE DESCRIPTION:" LINE 13 COLUMN 12.
+           DISPLAY COURSE-DESC LINE 13 COLUMN 32.
+           DISPLAY "CURRENT GRADE:" LINE 14 COLUMN 12.
+           DISPLAY GRADE LINE 14 COLUMN 27.
+           DISPLAY "NEW GRADE:" LINE 15 COLUMN 12.
+           ACCEPT GRADE LINE 15 COLUMN 23.
+           DISPLAY "UNITS:" LINE 16 COLUMN 12.
+           ACCEPT UNITS LINE 16 COLUMN 19.
+           REWRITE TRANS-REC
+               INVALID KEY
+                   DISPLAY "*** RECORD NOT REWRITTEN ***"
+                       LINE 18 COLUMN 12 BLINKING
+               NOT INVALID KEY
+                   DISPLAY "*** RECORD CHANGED ***" LINE 18 COLUMN 12
+                   IF GRADE NOT = OLD-GRADE-HOLD
+                       PERFORM C35-AUDIT-GRADE-PARA
+                   END-IF
+           END-REWRITE.
+      *
+      * LOGS THE BEFORE/AFTER GRADE, THE DATE, AND THE OPERATOR ID TO
+      * GRADEAUD.DAT WHENEVER C30-SHOW-AND-CHANGE-PARA ACTUALLY CHANGES
+      * A TRANSACTION RECORD'S GRADE.
+      *
+       C35-AUDIT-GRADE-PARA.
+           MOVE STUDENT-KEY TO AUD-STUDENT-KEY.
+           MOVE OLD-GRADE-HOLD TO AUD-OLD-GRADE.
+           MOVE GRADE TO AUD-NEW-GRADE.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           MOVE OPERATOR-ID TO AUD-OPERATOR-ID.
+           WRITE AUDIT-REC.
+      *
+      *
+       B40-DELETE-PARA.
+           READ TRANS-FILE
+               INVALID KEY
+                   DISPLAY "*** RECORD NOT FOUND ***"
+                       LINE 17 COLUMN 12 BLINKING
+               NOT INVALID KEY
+                   DELETE TRANS-FILE RECORD
+                       INVALID KEY
+                           DISPLAY "*** RECORD NOT DELETED ***"
+                               LINE 17 COLUMN 12 BLINKING
+                       NOT INVALID KEY
+                           DISPLAY "*** RECORD DELETED ***"
+                               LINE 17 COLUMN 12
+                   END-DELETE
+           END-READ.
