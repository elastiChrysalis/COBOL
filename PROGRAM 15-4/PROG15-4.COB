@@ -1,4 +1,4 @@
-  IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
       *
       *
        PROGRAM-ID.    PROG15-4.
@@ -51,6 +51,17 @@
                RECORD KEY IS STUDENT-TRANS-ID
                ALTERNATE RECORD IS STUDENT-T-ID
                    WITH DUPLICATES.
+           SELECT EXCEPT-FILE
+               ASSIGN TO "ORPHTRAN.PRT".
+           SELECT COURSE-FILE
+               ASSIGN TO "COURSE.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS CRS-KEY
+               FILE STATUS IS CRS-FILE-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "PROG154.CKP"
+               FILE STATUS IS CKP-FILE-STATUS.
       *
       *
       *
@@ -85,17 +96,68 @@
       *
        01  SEQ-TRANS-REC              PIC X(46).
       *
-       FD  IND-TRANS-FILE
-             RECORD CONTAINS 46 CHARACTERS
+      * SHARES ITS LAYOUT WITH FDTRANS (THE SAME 46-BYTE STUTRANS.DAI
+      * RECORD EVERY OTHER PROGRAM COPIES) - ONLY THE RECORD NAME AND
+      * THE KEY GROUP'S NAMES ARE RENAMED TO MATCH THIS PROGRAM'S OWN
+      * ALTERNATE KEY (STUDENT-T-ID/STUDENT-T-COUNT) INSTEAD OF
+      * FDTRANS'S STDNT-ID/REC-CNT.
+      *
+       COPY FDTRANS OF LIBRARY
+           REPLACING ==TRANS-REC==   BY ==IND-TRANS-REC==
+                     ==STUDENT-KEY== BY ==STUDENT-TRANS-ID==
+                     ==STDNT-ID==    BY ==STUDENT-T-ID==
+                     ==REC-CNT==     BY ==STUDENT-T-COUNT==.
+      *
+      * EXCEPTION LISTING OF STUTRANS.DAT ROWS WHOSE STUDENT-T-ID HAS
+      * NO MATCHING RECORD IN THE JUST-BUILT STUDENT MASTER INDEX -
+      * THESE ARE DROPPED FROM STUTRANS.DAI INSTEAD OF BEING WRITTEN
+      * AS ORPHANS, SO THE REGISTRAR HAS A LIST OF GRADE ROWS THAT
+      * NEED A STUDENT MASTER RECORD ADDED (OR A TYPO FIXED) BEFORE
+      * THE NEXT RUN.
+      *
+       FD  EXCEPT-FILE
+             RECORD CONTAINS 80 CHARACTERS
              LABEL RECORDS ARE OMITTED
-             DATA RECORD IS IND-TRANS-REC.
+             DATA RECORD IS EXCEPT-REC.
+      *
+       01  EXCEPT-REC                 PIC X(80).
+      *
+      * CHECKPOINT CONTROL RECORD - ONE ENTRY IS APPENDED EVERY
+      * CKP-INTERVAL RECORDS WRITTEN, RECORDING HOW FAR THE STUDENT
+      * INDEX (STAGE 1) OR TRANSACTION INDEX (STAGE 2) HAS GOTTEN.
+      * STAGE 9 MARKS A RUN THAT WENT ALL THE WAY TO COMPLETION. IF
+      * THE JOB ABENDS AND IS RERUN, B05-RESTART-PARA READS THE LAST
+      * CHECKPOINT WRITTEN AND RESUMES THERE INSTEAD OF REBUILDING
+      * BOTH INDEXED FILES FROM SCRATCH. A CHECKPOINT WHOSE LAST
+      * RECORD IS STAGE 9 IS TREATED AS "NOT A RESTART" INSTEAD -
+      * THAT RUN ALREADY FINISHED, SO THE NEXT INVOCATION (THE
+      * FOLLOWING TERM'S STUDENT.DAT/STUTRANS.DAT) GETS A NORMAL FULL
+      * REBUILD, WITH CHECKPOINT-FILE ITSELF REOPENED OUTPUT AND
+      * STARTED OVER. STAGE 2 POSITIONS BY A RUNNING COUNT OF
+      * SEQ-TRANS-FILE ROWS READ (CKP-TRANS-READ-COUNT), NOT BY THE
+      * LAST ROW ACTUALLY WRITTEN TO STUTRANS.DAI - THAT WAY A RESTART
+      * SKIPS PAST ORPHAN/BAD-COURSE ROWS ALREADY LOGGED TO
+      * ORPHTRAN.PRT INSTEAD OF RE-VALIDATING AND RE-LOGGING THEM.
+      * CKP-ORPHAN-COUNT/CKP-BAD-COURSE-COUNT CARRY THE RUNNING
+      * ORPHAN-COUNT/BAD-COURSE-COUNT TOTALS SO A RESTART PICKS UP
+      * WHERE THE ABENDED RUN LEFT OFF AND ORPHTRAN.PRT'S TRAILER
+      * STILL TOTALS THE WHOLE JOB, NOT JUST THE PART SEEN AFTER
+      * RESTART.
+      *
+       FD  CHECKPOINT-FILE
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS CHECKPOINT-REC.
+      *
+       01  CHECKPOINT-REC.
+           05  CKP-STAGE               PIC 9.
+           05  CKP-LAST-STUDENT-ID     PIC 9(9).
+           05  CKP-TRANS-READ-COUNT    PIC 9(7).
+           05  CKP-ORPHAN-COUNT        PIC 9(5).
+           05  CKP-BAD-COURSE-COUNT    PIC 9(5).
+           05  FILLER                 PIC X(53).
       *
-       01  IND-TRANS-REC.
-           05  FILLER                 PIC X(2).
-           05  STUDENT-TRANS-ID.
-               10  STUDENT-T-ID       PIC 9(9).
-               10  STUDENT-T-COUNT    PIC 9.
-           05  FILLER                 PIC X(34).
+       COPY FDCOURSE OF LIBRARY.
       *
       *
        WORKING-STORAGE SECTION.
@@ -104,6 +166,79 @@
        01  PROGRAM-SWITCHES.
            05  STUD-EOF-SW            PIC X VALUE "N".
            05  TRANS-EOF-SW           PIC X VALUE "N".
+           05  RESTART-SW             PIC X VALUE "N".
+           05  CKP-EOF-SW             PIC X VALUE "N".
+           05  SKIP-DONE-SW           PIC X VALUE "N".
+      *
+      * COURSE-FILE-SW IS SET FROM CRS-FILE-STATUS RIGHT AFTER THE OPEN
+      * SO C32-VALIDATE-COURSE-PARA CAN TELL WHETHER COURSE.DAI WAS
+      * ACTUALLY THERE TO VALIDATE AGAINST - A SITE THAT HAS NOT YET
+      * BUILT A COURSE CATALOG GETS STUTRANS.DAT'S OWN COURSE-DESC
+      * TRUSTED AS-IS INSTEAD OF HAVING THE CONVERSION ABEND OR
+      * REJECTING EVERY TRANSACTION ROW AS UNCATALOGED.
+      *
+       01  CRS-FILE-STATUS            PIC XX.
+       01  COURSE-FILE-SW             PIC X VALUE "N".
+      *
+       01  CKP-FILE-STATUS            PIC XX.
+      *
+       01  CHECKPOINT-COUNTERS.
+           05  CKP-WRITE-COUNT         PIC 9(5) VALUE ZERO.
+           05  CKP-INTERVAL            PIC 9(5) VALUE 50.
+      *
+      * HOLDS THE MOST RECENT CHECKPOINT READ BACK FROM CHECKPOINT-FILE
+      * AT RESTART TIME, SINCE CHECKPOINT-REC ITSELF IS NOT AVAILABLE
+      * ONCE THE FILE IS CLOSED AFTER THE RESTART SCAN.
+      *
+       01  CKP-HOLD.
+           05  CKH-STAGE               PIC 9 VALUE ZERO.
+           05  CKH-LAST-STUDENT-ID     PIC 9(9) VALUE ZERO.
+           05  CKH-TRANS-READ-COUNT    PIC 9(7) VALUE ZERO.
+           05  CKH-ORPHAN-COUNT        PIC 9(5) VALUE ZERO.
+           05  CKH-BAD-COURSE-COUNT    PIC 9(5) VALUE ZERO.
+      *
+      * RUNNING COUNT OF SEQ-TRANS-FILE ROWS READ SO FAR IN STAGE 2,
+      * INCLUDING THOSE SKIPPED AT RESTART BY C35-SKIP-TRANS-PARA -
+      * THIS IS THE VALUE C40-CHECKPOINT-TRANS-PARA SAVES OFF TO
+      * CKP-TRANS-READ-COUNT.
+      *
+       01  TRANS-READ-COUNT           PIC 9(7) VALUE ZERO.
+      *
+       01  ORPHAN-COUNT               PIC 9(5) VALUE ZERO.
+      *
+       01  BAD-COURSE-COUNT           PIC 9(5) VALUE ZERO.
+      *
+       01  EXCEPT-HEADING.
+           05  FILLER                 PIC X(32) VALUE
+               "*** ORPHAN TRANSACTION ROWS ***".
+           05  FILLER                 PIC X(48) VALUE SPACES.
+      *
+      * TRAILER LINE WRITTEN ONCE AT THE END OF THE TRANS STAGE,
+      * TOTALING HOW MANY ROWS THIS RUN DROPPED FOR EACH REASON.
+      *
+       01  EXCEPT-TRAILER-LINE.
+           05  FILLER                 PIC X(20) VALUE
+               "ORPHAN ROWS LOGGED: ".
+           05  ET-ORPHAN-COUNT        PIC ZZZZ9.
+           05  FILLER                 PIC X(4) VALUE SPACES.
+           05  FILLER                 PIC X(24) VALUE
+               "BAD COURSE ROWS LOGGED: ".
+           05  ET-BAD-COURSE-COUNT    PIC ZZZZ9.
+           05  FILLER                 PIC X(22) VALUE SPACES.
+      *
+      * SHARED BY C30-EXCEPTION-PARA (NO STUDENT MASTER) AND
+      * C33-BAD-COURSE-PARA (NO COURSE CATALOG ENTRY) - ED-LABEL IS
+      * EXPLICITLY SET BY WHICHEVER PARAGRAPH BUILDS THE LINE SO IT
+      * NEVER CARRIES OVER STALE TEXT FROM THE OTHER CASE.
+      *
+       01  EXCEPT-DETAIL-LINE.
+           05  ED-LABEL               PIC X(18) VALUE
+               "NO STUDENT MASTER:".
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  ED-STUDENT-T-ID        PIC 9(9).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  ED-STUDENT-T-COUNT     PIC 9.
+           05  FILLER                 PIC X(46) VALUE SPACES.
       *
       *
       *
@@ -111,56 +246,289 @@
       *
       *
        A00-MAIN-LINE-PARA.
+           PERFORM B05-RESTART-PARA.
            PERFORM B15-FILE-MAINT-PARA.
            PERFORM B20-INDEX-01-PARA.
            PERFORM B25-INDEX-02-PARA.
            PERFORM B15-FILE-MAINT-PARA.
            STOP RUN.
       *
+      * LOOKS FOR A CHECKPOINT LEFT BY AN EARLIER RUN OF THIS JOB THAT
+      * DID NOT REACH STAGE 9 (COMPLETE). FILE STATUS "35" MEANS
+      * CHECKPOINT-FILE DOES NOT EXIST YET, I.E. THIS IS A NORMAL
+      * FULL-REBUILD RUN, NOT A RESTART. A CHECKPOINT WHOSE LAST RECORD
+      * IS STAGE 9 MEANS THE PRIOR RUN ALREADY WENT ALL THE WAY TO
+      * COMPLETION - THAT IS NOT A RUN TO RESUME EITHER, IT IS LAST
+      * TERM'S FINISHED JOB, SO RESTART-SW IS LEFT "N" AND
+      * B15-FILE-MAINT-PARA OPENS EVERY FILE (INCLUDING
+      * CHECKPOINT-FILE ITSELF) OUTPUT, REBUILDING FROM SCRATCH AGAINST
+      * WHATEVER STUDENT.DAT/STUTRANS.DAT THIS RUN WAS HANDED. ORPHAN/
+      * BAD-COURSE-COUNT ARE ONLY CARRIED FORWARD FROM THE CHECKPOINT
+      * WHEN THIS REALLY IS A RESTART, SO ORPHTRAN.PRT'S TRAILER TOTALS
+      * THE WHOLE ABENDED JOB, NOT JUST THE ROWS SEEN AFTER RESTART.
+      *
+       B05-RESTART-PARA.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKP-FILE-STATUS NOT = "35"
+               PERFORM UNTIL CKP-EOF-SW = "Y"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO CKP-EOF-SW
+                       NOT AT END
+                           MOVE CKP-STAGE TO CKH-STAGE
+                           MOVE CKP-LAST-STUDENT-ID TO
+                               CKH-LAST-STUDENT-ID
+                           MOVE CKP-TRANS-READ-COUNT TO
+                               CKH-TRANS-READ-COUNT
+                           MOVE CKP-ORPHAN-COUNT TO
+                               CKH-ORPHAN-COUNT
+                           MOVE CKP-BAD-COURSE-COUNT TO
+                               CKH-BAD-COURSE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF CKH-STAGE NOT = 9
+                   MOVE "Y" TO RESTART-SW
+                   MOVE CKH-ORPHAN-COUNT TO ORPHAN-COUNT
+                   MOVE CKH-BAD-COURSE-COUNT TO BAD-COURSE-COUNT
+               END-IF
+           END-IF.
+      *
       *
        B15-FILE-MAINT-PARA.
            IF STUD-EOF-SW = "N" THEN
                OPEN INPUT SEQ-STUD-FILE
-                   OUTPUT IND-STUD-FILE
+               IF RESTART-SW = "Y"
+                   OPEN I-O IND-STUD-FILE
+               ELSE
+                   OPEN OUTPUT IND-STUD-FILE
+               END-IF
+               IF RESTART-SW = "Y"
+                   OPEN EXTEND CHECKPOINT-FILE
+               ELSE
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
            ELSE
                CLOSE SEQ-STUD-FILE
                      IND-STUD-FILE
            END-IF.
- 
+
            IF TRANS-EOF-SW = "N" THEN
                OPEN INPUT SEQ-TRANS-FILE
-                   OUTPUT IND-TRANS-FILE
+               IF RESTART-SW = "Y"
+                   OPEN I-O IND-TRANS-FILE
+               ELSE
+                   OPEN OUTPUT IND-TRANS-FILE
+               END-IF
+               OPEN INPUT COURSE-FILE
+               IF CRS-FILE-STATUS = "00"
+                   MOVE "Y" TO COURSE-FILE-SW
+               ELSE
+                   MOVE "N" TO COURSE-FILE-SW
+               END-IF
+               IF RESTART-SW = "Y"
+                   OPEN EXTEND EXCEPT-FILE
+               ELSE
+                   OPEN OUTPUT EXCEPT-FILE
+                   MOVE EXCEPT-HEADING TO EXCEPT-REC
+                   WRITE EXCEPT-REC AFTER ADVANCING 1 LINE
+               END-IF
            ELSE
+               IF COURSE-FILE-SW = "Y"
+                   CLOSE COURSE-FILE
+               END-IF
+               MOVE ORPHAN-COUNT TO ET-ORPHAN-COUNT
+               MOVE BAD-COURSE-COUNT TO ET-BAD-COURSE-COUNT
+               MOVE EXCEPT-TRAILER-LINE TO EXCEPT-REC
+               WRITE EXCEPT-REC AFTER ADVANCING 2 LINES
                CLOSE SEQ-TRANS-FILE
                      IND-TRANS-FILE
+                     EXCEPT-FILE
+                     CHECKPOINT-FILE
            END-IF.
       *
       *
        B20-INDEX-01-PARA.
-           PERFORM UNTIL STUD-EOF-SW = "Y"
-              READ SEQ-STUD-FILE
-                  AT END
-                      MOVE "Y" TO STUD-EOF-SW
-                  NOT AT END
-                      MOVE SEQ-STUD-REC TO IND-STUD-REC
-                      WRITE IND-STUD-REC
-                          INVALID KEY
-                              DISPLAY "INVALID KEY"
-                      END-WRITE
-              END-READ
-           END-PERFORM. 
+           IF RESTART-SW = "Y" AND (CKH-STAGE = 2 OR CKH-STAGE = 9)
+               MOVE "Y" TO STUD-EOF-SW
+           ELSE
+               IF RESTART-SW = "Y" AND CKH-STAGE = 1
+                   PERFORM C15-SKIP-STUDENT-PARA
+               END-IF
+               PERFORM UNTIL STUD-EOF-SW = "Y"
+                  READ SEQ-STUD-FILE
+                      AT END
+                          MOVE "Y" TO STUD-EOF-SW
+                      NOT AT END
+                          MOVE SEQ-STUD-REC TO IND-STUD-REC
+                          WRITE IND-STUD-REC
+                              INVALID KEY
+                                  DISPLAY "INVALID KEY"
+                          END-WRITE
+                          PERFORM C18-CHECKPOINT-STUDENT-PARA
+                  END-READ
+               END-PERFORM
+           END-IF.
+      *
+      * THE STUDENT MASTER INDEX IS CLOSED AND REOPENED FOR INPUT SO
+      * B25-INDEX-02-PARA CAN RANDOM-READ IT BELOW TO CATCH ORPHAN
+      * TRANSACTION ROWS (STUTRANS.DAT ROWS WITH NO MATCHING STUDENT).
+      *
+           CLOSE IND-STUD-FILE.
+           OPEN INPUT IND-STUD-FILE.
+      *
+      * SKIPS OVER SEQ-STUD-FILE ROWS ALREADY CONVERTED IN THE RUN
+      * BEING RESTARTED, STOPPING RIGHT AFTER THE LAST ROW THE
+      * CHECKPOINT SAYS WAS SUCCESSFULLY WRITTEN.
+      *
+       C15-SKIP-STUDENT-PARA.
+           MOVE "N" TO SKIP-DONE-SW.
+           PERFORM UNTIL STUD-EOF-SW = "Y" OR SKIP-DONE-SW = "Y"
+               READ SEQ-STUD-FILE
+                   AT END
+                       MOVE "Y" TO STUD-EOF-SW
+                   NOT AT END
+                       MOVE SEQ-STUD-REC TO IND-STUD-REC
+                       IF STUDENT-ID = CKH-LAST-STUDENT-ID
+                           MOVE "Y" TO SKIP-DONE-SW
+                       END-IF
+           END-READ
+           END-PERFORM.
+      *
+      * WRITES A NEW CHECKPOINT EVERY CKP-INTERVAL STUDENT RECORDS.
+      *
+       C18-CHECKPOINT-STUDENT-PARA.
+           ADD 1 TO CKP-WRITE-COUNT.
+           IF CKP-WRITE-COUNT >= CKP-INTERVAL
+               MOVE 1 TO CKP-STAGE
+               MOVE STUDENT-ID TO CKP-LAST-STUDENT-ID
+               MOVE ZERO TO CKP-TRANS-READ-COUNT
+               MOVE ORPHAN-COUNT TO CKP-ORPHAN-COUNT
+               MOVE BAD-COURSE-COUNT TO CKP-BAD-COURSE-COUNT
+               WRITE CHECKPOINT-REC
+               MOVE ZERO TO CKP-WRITE-COUNT
+           END-IF.
       *
       *
        B25-INDEX-02-PARA.
+           IF RESTART-SW = "Y" AND CKH-STAGE = 9
+               MOVE "Y" TO TRANS-EOF-SW
+           ELSE
+               IF RESTART-SW = "Y" AND CKH-STAGE = 2
+                   PERFORM C35-SKIP-TRANS-PARA
+               END-IF
+               MOVE ZERO TO CKP-WRITE-COUNT
+               PERFORM UNTIL TRANS-EOF-SW = "Y"
+                  READ SEQ-TRANS-FILE
+                      AT END
+                          MOVE "Y" TO TRANS-EOF-SW
+                      NOT AT END
+                          MOVE SEQ-TRANS-REC TO IND-TRANS-REC
+                          ADD 1 TO TRANS-READ-COUNT
+                          PERFORM C25-VALIDATE-TRANS-PARA
+                          PERFORM C40-CHECKPOINT-TRANS-PARA
+                  END-READ
+               END-PERFORM
+               MOVE 9 TO CKP-STAGE
+               MOVE ORPHAN-COUNT TO CKP-ORPHAN-COUNT
+               MOVE BAD-COURSE-COUNT TO CKP-BAD-COURSE-COUNT
+               WRITE CHECKPOINT-REC
+           END-IF.
+      *
+      *
+      * CHECKS THE NEW TRANSACTION ROW'S STUDENT-T-ID AGAINST THE
+      * STUDENT MASTER INDEX BUILT ABOVE. A ROW WHOSE STUDENT HAS NO
+      * MASTER RECORD IS DROPPED FROM STUTRANS.DAI AND WRITTEN TO THE
+      * ORPHAN-TRANSACTION EXCEPTION REPORT INSTEAD.
+      *
+       C25-VALIDATE-TRANS-PARA.
+           MOVE STUDENT-T-ID TO STUDENT-ID.
+           READ IND-STUD-FILE
+               INVALID KEY
+                   PERFORM C30-EXCEPTION-PARA
+               NOT INVALID KEY
+                   PERFORM C32-VALIDATE-COURSE-PARA
+           END-READ.
+      *
+      *
+       C30-EXCEPTION-PARA.
+           ADD 1 TO ORPHAN-COUNT.
+           MOVE "NO STUDENT MASTER:" TO ED-LABEL.
+           MOVE STUDENT-T-ID TO ED-STUDENT-T-ID.
+           MOVE STUDENT-T-COUNT TO ED-STUDENT-T-COUNT.
+           MOVE EXCEPT-DETAIL-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+      *
+      * CHECKS THE TRANSACTION ROW'S DEPT+COURSE-NUM AGAINST THE
+      * COURSE CATALOG. A MATCH REPLACES WHATEVER FREE-TEXT
+      * COURSE-DESC WAS TYPED INTO STUTRANS.DAT WITH THE CATALOG'S
+      * OFFICIAL DESCRIPTION BEFORE THE ROW IS WRITTEN TO STUTRANS.DAI;
+      * A ROW WHOSE DEPT+COURSE-NUM HAS NO CATALOG ENTRY IS DROPPED AND
+      * LOGGED TO THE EXCEPTION REPORT INSTEAD, THE SAME AS AN ORPHAN
+      * STUDENT ROW.
+      *
+       C32-VALIDATE-COURSE-PARA.
+           IF COURSE-FILE-SW = "N"
+               PERFORM C34-WRITE-TRANS-PARA
+           ELSE
+               MOVE DEPT TO CRS-DEPT
+               MOVE COURSE-NUM TO CRS-COURSE-NUM
+               READ COURSE-FILE
+                   INVALID KEY
+                       PERFORM C33-BAD-COURSE-PARA
+                   NOT INVALID KEY
+                       MOVE CRS-COURSE-DESC TO COURSE-DESC
+                       PERFORM C34-WRITE-TRANS-PARA
+               END-READ
+           END-IF.
+      *
+       C34-WRITE-TRANS-PARA.
+           WRITE IND-TRANS-REC
+               INVALID KEY
+                   DISPLAY "INVALID TRANS KEY"
+           END-WRITE.
+      *
+       C33-BAD-COURSE-PARA.
+           ADD 1 TO BAD-COURSE-COUNT.
+           MOVE "NO COURSE CATALOG:" TO ED-LABEL.
+           MOVE STUDENT-T-ID TO ED-STUDENT-T-ID.
+           MOVE STUDENT-T-COUNT TO ED-STUDENT-T-COUNT.
+           MOVE EXCEPT-DETAIL-LINE TO EXCEPT-REC.
+           WRITE EXCEPT-REC AFTER ADVANCING 1 LINE.
+      *
+      * SKIPS OVER THE SEQ-TRANS-FILE ROWS ALREADY PROCESSED IN THE RUN
+      * BEING RESTARTED - COUNTED BY POSITION (CKH-TRANS-READ-COUNT)
+      * RATHER THAN BY THE LAST KEY ACTUALLY WRITTEN TO STUTRANS.DAI,
+      * SINCE EVERY ROW PROCESSED LAST TIME MUST BE SKIPPED WITHOUT
+      * RE-VALIDATION, INCLUDING ORPHAN/BAD-COURSE ROWS THAT WERE
+      * ALREADY LOGGED TO ORPHTRAN.PRT AND WOULD OTHERWISE BE LOGGED A
+      * SECOND TIME.
+      *
+       C35-SKIP-TRANS-PARA.
+           MOVE ZERO TO TRANS-READ-COUNT.
            PERFORM UNTIL TRANS-EOF-SW = "Y"
-              READ SEQ-TRANS-FILE
-                  AT END
-                      MOVE "Y" TO TRANS-EOF-SW
-                  NOT AT END
-                      MOVE SEQ-TRANS-REC TO IND-TRANS-REC
-                      WRITE IND-TRANS-REC
-                          INVALID KEY
-                              DISPLAY "INVALID TRANS KEY"
-                      END-WRITE
-              END-READ
-           END-PERFORM. 
\ No newline at end of file
+                   OR TRANS-READ-COUNT >= CKH-TRANS-READ-COUNT
+               READ SEQ-TRANS-FILE
+                   AT END
+                       MOVE "Y" TO TRANS-EOF-SW
+                   NOT AT END
+                       MOVE SEQ-TRANS-REC TO IND-TRANS-REC
+                       ADD 1 TO TRANS-READ-COUNT
+           END-READ
+           END-PERFORM.
+      *
+      * WRITES A NEW CHECKPOINT EVERY CKP-INTERVAL TRANSACTION ROWS
+      * PROCESSED - SUCCESSFUL, ORPHAN, OR BAD-COURSE ALIKE - SO A
+      * RESTART'S C35-SKIP-TRANS-PARA CAN SKIP PAST EXCEPTION ROWS
+      * TOO INSTEAD OF RE-LOGGING THEM.
+      *
+       C40-CHECKPOINT-TRANS-PARA.
+           ADD 1 TO CKP-WRITE-COUNT.
+           IF CKP-WRITE-COUNT >= CKP-INTERVAL
+               MOVE 2 TO CKP-STAGE
+               MOVE TRANS-READ-COUNT TO CKP-TRANS-READ-COUNT
+               MOVE ORPHAN-COUNT TO CKP-ORPHAN-COUNT
+               MOVE BAD-COURSE-COUNT TO CKP-BAD-COURSE-COUNT
+               WRITE CHECKPOINT-REC
+               MOVE ZERO TO CKP-WRITE-COUNT
+           END-IF.
