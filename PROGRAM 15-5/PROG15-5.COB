@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROGRAM-15-5.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 09,2026.
+      *DATE-COMPILED. AUG 09,2026.
+      *SECURITY.      NONE.
+      *
+      *
+      *
+      * PROGRAM OPERATIONS:
+      *
+      * THIS IS THE BATCH COMPANION TO PROGRAM-15-4.  IT WALKS
+      * STUDENT.DAI FROM TOP TO BOTTOM AND, FOR EVERY STUDENT, PULLS
+      * THAT STUDENT'S COURSE/GRADE ROWS OFF STUTRANS.DAI THE SAME WAY
+      * PROGRAM-15-4'S B20-DATA-PARA DOES (STDNT-ID + REC-CNT 1, THEN
+      * SEQUENTIAL NEXT RECORDS UNTIL THE STDNT-ID CHANGES).  EACH
+      * STUDENT'S COURSE LINES AND GPA SUMMARY ARE WRITTEN TO A PRINT
+      * FILE SO THE REGISTRAR CAN RUN A WHOLE BATCH OF TRANSCRIPTS
+      * WITHOUT SOMEONE SITTING AT A TERMINAL RE-KEYING STUDENT IDS.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT IND-STUD-FILE
+               ASSIGN TO "STUDENT.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID.
+           SELECT IND-TRANS-FILE
+               ASSIGN TO "STUTRANS.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS STUDENT-KEY
+               ALTERNATE RECORD KEY IS STDNT-ID WITH DUPLICATES.
+           SELECT PRINT-FILE
+               ASSIGN TO "TRANSCPT.PRT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       COPY FDSTUDENT OF LIBRARY.
+      *
+       COPY FDTRANS OF LIBRARY.
+      *
+       FD  PRINT-FILE
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS PRINT-REC.
+      *
+       01  PRINT-REC                  PIC X(80).
+      *
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  CALCULATIONS.
+           05  CURR-GRADE-POINTS      PIC 999.
+           05  GPA                    PIC 9.99.
+      *
+       01  PROGRAM-SWITCHES.
+           05  STU-EOF-SW             PIC XXX VALUE "NO".
+           05  STDNT-ID-HOLD          PIC 9(9).
+      *
+      * THE COURSE-TABLE REMEMBERS, FOR THE STUDENT CURRENTLY ON
+      * TRANSCRIPT, HOW MANY UNITS/POINTS EACH DEPT+COURSE-NUM ATTEMPT
+      * HAS ALREADY CONTRIBUTED TO COMP-UNITS/GRADE-POINTS. WHEN A
+      * COURSE IS SEEN AGAIN (A RETAKE, AT A HIGHER REC-CNT) THE OLD
+      * ATTEMPT'S CONTRIBUTION IS BACKED OUT SO ONLY THE LATEST
+      * ATTEMPT COUNTS.
+      *
+       01  COURSE-TABLE.
+           05  COURSE-ENTRY OCCURS 80 TIMES.
+               10  CT-DEPT                PIC X(4).
+               10  CT-COURSE-NUM          PIC X(4).
+               10  CT-UNITS-CONTRIB       PIC 9.
+               10  CT-POINTS-CONTRIB      PIC 999.
+       01  COURSE-TABLE-COUNT            PIC 99 VALUE ZERO.
+       01  COURSE-TABLE-SUB              PIC 99.
+       01  COURSE-FOUND-SW               PIC X VALUE "N".
+       01  CURR-UNITS-ELIGIBLE           PIC 9.
+      *
+       01  PRINT-HEADING-LINE-1.
+           05  FILLER                 PIC X(15) VALUE
+               "STUDENT NUMBER:".
+           05  PH1-STUDENT-ID          PIC 9(9).
+           05  FILLER                 PIC X(56) VALUE SPACES.
+      *
+       01  PRINT-HEADING-LINE-2.
+           05  FILLER                 PIC X(9) VALUE
+               "STUDENT: ".
+           05  PH2-LASTN               PIC X(14).
+           05  FILLER                 PIC X(1) VALUE SPACE.
+           05  PH2-FIRSTN              PIC X(10).
+           05  FILLER                 PIC X(46) VALUE SPACES.
+      *
+       01  PRINT-HEADING-LINE-3.
+           05  FILLER                 PIC X(6) VALUE
+               "COURSE".
+           05  FILLER                 PIC X(74) VALUE SPACES.
+      *
+       01  PRINT-HEADING-LINE-4.
+           05  FILLER                 PIC X(5) VALUE
+               "DEPT.".
+           05  FILLER                 PIC X(3) VALUE SPACES.
+           05  FILLER                 PIC X(6) VALUE
+               "NUMBER".
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  FILLER                 PIC X(11) VALUE
+               "DESCRIPTION".
+           05  FILLER                 PIC X(41) VALUE SPACES.
+           05  FILLER                 PIC X(5) VALUE
+               "UNITS".
+           05  FILLER                 PIC X(7) VALUE SPACES.
+      *
+       01  PRINT-DETAIL-LINE.
+           05  PD-DEPT                 PIC X(4).
+           05  FILLER                 PIC X(4) VALUE SPACES.
+           05  PD-COURSE-NUM           PIC X(4).
+           05  FILLER                 PIC X(4) VALUE SPACES.
+           05  PD-COURSE-DESC          PIC X(24).
+           05  FILLER                 PIC X(4) VALUE SPACES.
+           05  PD-UNITS                PIC 9.
+           05  FILLER                 PIC X(46) VALUE SPACES.
+      *
+       01  PRINT-NO-COURSE-LINE.
+           05  FILLER                 PIC X(19) VALUE
+               "*** NO COURSES ***".
+           05  FILLER                 PIC X(61) VALUE SPACES.
+      *
+       01  PRINT-SUMMARY-LINE.
+           05  PS-LABEL                PIC X(20).
+           05  FILLER                 PIC X(2) VALUE SPACES.
+           05  PS-VALUE                PIC ZZ9.99.
+           05  FILLER                 PIC X(53) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAIN-LINE-PARA.
+           PERFORM B10-OPEN-PARA.
+           PERFORM B20-STUDENT-PARA UNTIL STU-EOF-SW = "YES".
+           PERFORM B90-CLOSE-PARA.
+           STOP RUN.
+      *
+      *
+       B10-OPEN-PARA.
+           OPEN INPUT IND-STUD-FILE
+                      IND-TRANS-FILE
+                OUTPUT PRINT-FILE.
+      *
+      *
+       B20-STUDENT-PARA.
+           READ IND-STUD-FILE NEXT RECORD
+               AT END
+                   MOVE "YES" TO STU-EOF-SW
+               NOT AT END
+                   PERFORM C20-TRANSCRIPT-PARA
+           END-READ.
+      *
+      *
+       C20-TRANSCRIPT-PARA.
+           MOVE STUDENT-ID TO STDNT-ID-HOLD.
+           PERFORM C25-HEADING-PARA.
+           MOVE STDNT-ID-HOLD TO STDNT-ID.
+           MOVE 1 TO REC-CNT.
+           READ IND-TRANS-FILE
+               INVALID KEY
+                   MOVE PRINT-NO-COURSE-LINE TO PRINT-REC
+                   WRITE PRINT-REC AFTER ADVANCING 1 LINE
+                   END-WRITE
+               NOT INVALID KEY
+                   PERFORM C30-COURSE-LINE-PARA
+                   PERFORM C40-NEXT-COURSE-PARA
+                       UNTIL STDNT-ID NOT = STDNT-ID-HOLD
+                   PERFORM C50-SUMMARY-PARA
+           END-READ.
+      *
+      *
+       C25-HEADING-PARA.
+           MOVE ZEROS TO GRADE-POINTS COMP-UNITS.
+           MOVE ZERO TO COURSE-TABLE-COUNT.
+           MOVE STDNT-ID-HOLD TO PH1-STUDENT-ID.
+           MOVE PRINT-HEADING-LINE-1 TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING PAGE.
+           MOVE LASTN TO PH2-LASTN.
+           MOVE FIRSTN TO PH2-FIRSTN.
+           MOVE PRINT-HEADING-LINE-2 TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+           MOVE PRINT-HEADING-LINE-3 TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+           MOVE PRINT-HEADING-LINE-4 TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+      *
+      *
+       C30-COURSE-LINE-PARA.
+           MOVE UNITS TO CURR-UNITS-ELIGIBLE.
+           IF GRADE = "W" OR GRADE = "I"
+               MOVE ZERO TO CURR-UNITS-ELIGIBLE
+           END-IF.
+           PERFORM GET-GRADE.
+           MOVE "N" TO COURSE-FOUND-SW.
+           PERFORM C35-FIND-COURSE-PARA
+               VARYING COURSE-TABLE-SUB FROM 1 BY 1
+               UNTIL COURSE-TABLE-SUB > COURSE-TABLE-COUNT
+                  OR COURSE-FOUND-SW = "Y".
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT 1 FROM COURSE-TABLE-SUB
+           END-IF.
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM COMP-UNITS
+               SUBTRACT CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM GRADE-POINTS
+           ELSE
+               IF COURSE-TABLE-COUNT < 80
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-TABLE-COUNT TO COURSE-TABLE-SUB
+                   MOVE DEPT TO CT-DEPT (COURSE-TABLE-SUB)
+                   MOVE COURSE-NUM TO CT-COURSE-NUM (COURSE-TABLE-SUB)
+               END-IF
+           END-IF.
+           ADD CURR-UNITS-ELIGIBLE TO COMP-UNITS.
+           ADD CURR-GRADE-POINTS TO GRADE-POINTS.
+           IF COURSE-TABLE-SUB NOT > 80
+               MOVE CURR-UNITS-ELIGIBLE TO
+                   CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+               MOVE CURR-GRADE-POINTS TO
+                   CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+           END-IF.
+           MOVE DEPT TO PD-DEPT.
+           MOVE COURSE-NUM TO PD-COURSE-NUM.
+           MOVE COURSE-DESC TO PD-COURSE-DESC.
+           MOVE UNITS TO PD-UNITS.
+           MOVE PRINT-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+      *
+      *
+       C35-FIND-COURSE-PARA.
+           IF CT-DEPT (COURSE-TABLE-SUB) = DEPT AND
+              CT-COURSE-NUM (COURSE-TABLE-SUB) = COURSE-NUM
+               MOVE "Y" TO COURSE-FOUND-SW
+           END-IF.
+      *
+      *
+       C40-NEXT-COURSE-PARA.
+           READ IND-TRANS-FILE NEXT RECORD
+               AT END
+                   MOVE 999999999 TO STDNT-ID-HOLD
+               NOT AT END
+                   IF STDNT-ID = STDNT-ID-HOLD
+                       PERFORM C30-COURSE-LINE-PARA
+                   ELSE
+                       MOVE 999999999 TO STDNT-ID-HOLD
+                   END-IF
+           END-READ.
+      *
+      *
+       C50-SUMMARY-PARA.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+           MOVE "TOTAL UNITS:" TO PS-LABEL.
+           MOVE COMP-UNITS TO PS-VALUE.
+           MOVE PRINT-SUMMARY-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+           MOVE "EARNED GRADE POINTS:" TO PS-LABEL.
+           MOVE GRADE-POINTS TO PS-VALUE.
+           MOVE PRINT-SUMMARY-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+           MOVE "GRADE POINT AVERAGE:" TO PS-LABEL.
+           IF COMP-UNITS NOT = ZERO
+               COMPUTE GPA ROUNDED = GRADE-POINTS / COMP-UNITS
+           ELSE
+               MOVE ZERO TO GPA
+           END-IF.
+           MOVE GPA TO PS-VALUE.
+           MOVE PRINT-SUMMARY-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+      *
+      *
+       B90-CLOSE-PARA.
+           CLOSE IND-STUD-FILE
+                 IND-TRANS-FILE
+                 PRINT-FILE.
+      *
+      *
+       GET-GRADE.
+           EVALUATE GRADE
+               WHEN "A"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 4
+               WHEN "B"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 3
+               WHEN "C"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 2
+               WHEN "D"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 1
+               WHEN "F"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "P"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "W"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN "I"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
