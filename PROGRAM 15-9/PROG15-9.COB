@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROGRAM-15-9.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 09,2026.
+      *DATE-COMPILED. AUG 09,2026.
+      *SECURITY.      NONE.
+      *
+      *
+      *
+      * PROGRAM OPERATIONS:
+      *
+      * THIS IS A BATCH EXTRACT OF STUDENT.DAI AND STUTRANS.DAI FOR
+      * HANDING OFF TO THE FINANCIAL-AID AND OUTSIDE REGISTRAR SYSTEMS,
+      * SO THEY DO NOT HAVE TO BE HAND RE-KEYED FROM PROGRAM-15-4 EVERY
+      * TERM.  IT WALKS STUDENT.DAI TOP TO BOTTOM THE SAME WAY
+      * PROGRAM-15-5 DOES, PULLS EACH STUDENT'S ROWS OFF STUTRANS.DAI,
+      * AND WRITES ONE COMMA-DELIMITED LINE PER COURSE CARRYING THE
+      * STUDENT-ID/LASTN/FIRSTN/MAJOR-CODE/GPA PLUS THAT COURSE'S
+      * DEPT/COURSE-NUM/GRADE/UNITS.  GPA IS RECOMPUTED THE SAME WAY
+      * B35-GR-BOTTOM'S COMPUTE GPA DOES (LATEST ATTEMPT ONLY, W/I
+      * EXCLUDED FROM UNITS) SO IT MATCHES WHAT THE REGISTRAR SEES ON
+      * SCREEN, WHICH REQUIRES SCANNING EACH STUDENT'S COURSES TWICE -
+      * ONCE TO ACCUMULATE THE TOTALS, ONCE TO WRITE THE DETAIL LINES.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT IND-STUD-FILE
+               ASSIGN TO "STUDENT.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID.
+           SELECT IND-TRANS-FILE
+               ASSIGN TO "STUTRANS.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS STUDENT-KEY
+               ALTERNATE RECORD KEY IS STDNT-ID WITH DUPLICATES.
+           SELECT EXTRACT-FILE
+               ASSIGN TO "REGEXTR.DAT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       COPY FDSTUDENT OF LIBRARY.
+      *
+       COPY FDTRANS OF LIBRARY.
+      *
+      * ONE COMMA-DELIMITED LINE PER STUTRANS.DAI ROW (OR ONE LINE
+      * WITH BLANK COURSE FIELDS FOR A STUDENT WITH NO COURSE ROWS AT
+      * ALL), HANDED TO FINANCIAL-AID AND THE OUTSIDE REGISTRAR SYSTEM.
+      *
+       FD  EXTRACT-FILE
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS EXTRACT-REC.
+      *
+       01  EXTRACT-REC                PIC X(80).
+      *
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  CALCULATIONS.
+           05  CURR-GRADE-POINTS      PIC 999.
+           05  GPA                    PIC 9.99.
+      *
+       01  PROGRAM-SWITCHES.
+           05  STU-EOF-SW             PIC XXX VALUE "NO".
+           05  TRANS-FOUND-SW         PIC X VALUE "N".
+           05  STDNT-ID-HOLD          PIC 9(9).
+           05  ORIG-STDNT-ID-HOLD     PIC 9(9).
+      *
+      * THE COURSE-TABLE REMEMBERS, FOR THE STUDENT CURRENTLY BEING
+      * EXTRACTED, HOW MANY UNITS/POINTS EACH DEPT+COURSE-NUM ATTEMPT
+      * HAS ALREADY CONTRIBUTED TO COMP-UNITS/GRADE-POINTS. WHEN A
+      * COURSE IS SEEN AGAIN (A RETAKE, AT A HIGHER REC-CNT) THE OLD
+      * ATTEMPT'S CONTRIBUTION IS BACKED OUT SO ONLY THE LATEST
+      * ATTEMPT COUNTS TOWARD THE GPA WRITTEN TO EVERY DETAIL LINE.
+      *
+       01  COURSE-TABLE.
+           05  COURSE-ENTRY OCCURS 80 TIMES.
+               10  CT-DEPT                PIC X(4).
+               10  CT-COURSE-NUM          PIC X(4).
+               10  CT-UNITS-CONTRIB       PIC 9.
+               10  CT-POINTS-CONTRIB      PIC 999.
+       01  COURSE-TABLE-COUNT            PIC 99 VALUE ZERO.
+       01  COURSE-TABLE-SUB              PIC 99.
+       01  COURSE-FOUND-SW               PIC X VALUE "N".
+       01  CURR-UNITS-ELIGIBLE           PIC 9.
+      *
+       01  EXTRACT-DETAIL-LINE.
+           05  ED-STUDENT-ID           PIC 9(9).
+           05  FILLER                 PIC X VALUE ",".
+           05  ED-LASTN                PIC X(14).
+           05  FILLER                 PIC X VALUE ",".
+           05  ED-FIRSTN               PIC X(10).
+           05  FILLER                 PIC X VALUE ",".
+           05  ED-MAJOR-CODE           PIC X(3).
+           05  FILLER                 PIC X VALUE ",".
+           05  ED-GPA                  PIC 9.99.
+           05  FILLER                 PIC X VALUE ",".
+           05  ED-DEPT                 PIC X(4).
+           05  FILLER                 PIC X VALUE ",".
+           05  ED-COURSE-NUM           PIC X(4).
+           05  FILLER                 PIC X VALUE ",".
+           05  ED-GRADE                PIC X.
+           05  FILLER                 PIC X VALUE ",".
+           05  ED-UNITS                PIC 9.
+           05  FILLER                 PIC X(22) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAIN-LINE-PARA.
+           PERFORM B10-OPEN-PARA.
+           PERFORM B20-STUDENT-PARA UNTIL STU-EOF-SW = "YES".
+           PERFORM B90-CLOSE-PARA.
+           STOP RUN.
+      *
+      *
+       B10-OPEN-PARA.
+           OPEN INPUT IND-STUD-FILE
+                      IND-TRANS-FILE
+                OUTPUT EXTRACT-FILE.
+      *
+      *
+       B20-STUDENT-PARA.
+           READ IND-STUD-FILE NEXT RECORD
+               AT END
+                   MOVE "YES" TO STU-EOF-SW
+               NOT AT END
+                   PERFORM C20-EXTRACT-PARA
+           END-READ.
+      *
+      *
+       C20-EXTRACT-PARA.
+           MOVE STUDENT-ID TO ORIG-STDNT-ID-HOLD.
+           MOVE STUDENT-ID TO STDNT-ID-HOLD.
+           PERFORM C22-ACCUMULATE-PARA.
+           IF COMP-UNITS NOT = ZERO
+               COMPUTE GPA ROUNDED = GRADE-POINTS / COMP-UNITS
+           ELSE
+               MOVE ZERO TO GPA
+           END-IF.
+      *
+      * RESTORE THE BOUNDARY HOLD FIELD - C22-ACCUMULATE-PARA'S LOOP
+      * OVERWRITES IT WITH 999999999 ONCE IT HITS THE NEXT STUDENT (OR
+      * END OF FILE), SO THE SECOND PASS NEEDS ITS OWN COPY OF THE
+      * ACTUAL STUDENT-ID TO REPOSITION BY.
+      *
+           MOVE ORIG-STDNT-ID-HOLD TO STDNT-ID-HOLD.
+           PERFORM C30-WRITE-PARA.
+      *
+      * FIRST PASS OVER THIS STUDENT'S STUTRANS.DAI ROWS - ACCUMULATES
+      * GRADE-POINTS/COMP-UNITS VIA THE COURSE-TABLE SO GPA IS KNOWN
+      * BEFORE ANY DETAIL LINE IS WRITTEN.
+      *
+       C22-ACCUMULATE-PARA.
+           MOVE ZEROS TO GRADE-POINTS COMP-UNITS.
+           MOVE ZERO TO COURSE-TABLE-COUNT.
+           MOVE "N" TO TRANS-FOUND-SW.
+           MOVE STDNT-ID-HOLD TO STDNT-ID.
+           MOVE 1 TO REC-CNT.
+           READ IND-TRANS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO TRANS-FOUND-SW
+                   PERFORM C24-ACCUM-COURSE-PARA
+                   PERFORM C26-NEXT-ACCUM-PARA
+                       UNTIL STDNT-ID NOT = STDNT-ID-HOLD
+           END-READ.
+      *
+       C24-ACCUM-COURSE-PARA.
+           MOVE UNITS TO CURR-UNITS-ELIGIBLE.
+           IF GRADE = "W" OR GRADE = "I"
+               MOVE ZERO TO CURR-UNITS-ELIGIBLE
+           END-IF.
+           PERFORM GET-GRADE.
+           MOVE "N" TO COURSE-FOUND-SW.
+           PERFORM C28-FIND-COURSE-PARA
+               VARYING COURSE-TABLE-SUB FROM 1 BY 1
+               UNTIL COURSE-TABLE-SUB > COURSE-TABLE-COUNT
+                  OR COURSE-FOUND-SW = "Y".
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT 1 FROM COURSE-TABLE-SUB
+           END-IF.
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM COMP-UNITS
+               SUBTRACT CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM GRADE-POINTS
+           ELSE
+               IF COURSE-TABLE-COUNT < 80
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-TABLE-COUNT TO COURSE-TABLE-SUB
+                   MOVE DEPT TO CT-DEPT (COURSE-TABLE-SUB)
+                   MOVE COURSE-NUM TO CT-COURSE-NUM (COURSE-TABLE-SUB)
+               END-IF
+           END-IF.
+           ADD CURR-UNITS-ELIGIBLE TO COMP-UNITS.
+           ADD CURR-GRADE-POINTS TO GRADE-POINTS.
+           IF COURSE-TABLE-SUB NOT > 80
+               MOVE CURR-UNITS-ELIGIBLE TO
+                   CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+               MOVE CURR-GRADE-POINTS TO
+                   CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+           END-IF.
+      *
+       C26-NEXT-ACCUM-PARA.
+           READ IND-TRANS-FILE NEXT RECORD
+               AT END
+                   MOVE 999999999 TO STDNT-ID-HOLD
+               NOT AT END
+                   IF STDNT-ID = STDNT-ID-HOLD
+                       PERFORM C24-ACCUM-COURSE-PARA
+                   ELSE
+                       MOVE 999999999 TO STDNT-ID-HOLD
+                   END-IF
+           END-READ.
+      *
+       C28-FIND-COURSE-PARA.
+           IF CT-DEPT (COURSE-TABLE-SUB) = DEPT AND
+              CT-COURSE-NUM (COURSE-TABLE-SUB) = COURSE-NUM
+               MOVE "Y" TO COURSE-FOUND-SW
+           END-IF.
+      *
+      * SECOND PASS - REPOSITIONS TO THIS STUDENT'S FIRST STUTRANS.DAI
+      * ROW THE SAME WAY C22-ACCUMULATE-PARA DID AND WRITES ONE DETAIL
+      * LINE PER ROW, NOW THAT GPA IS KNOWN. A STUDENT WITH NO COURSE
+      * ROWS STILL GETS ONE LINE, WITH BLANK COURSE FIELDS.
+      *
+       C30-WRITE-PARA.
+           MOVE STDNT-ID-HOLD TO STDNT-ID.
+           MOVE 1 TO REC-CNT.
+           IF TRANS-FOUND-SW = "N"
+               PERFORM C34-WRITE-NO-COURSE-PARA
+           ELSE
+               READ IND-TRANS-FILE
+                   INVALID KEY
+                       PERFORM C34-WRITE-NO-COURSE-PARA
+                   NOT INVALID KEY
+                       PERFORM C32-WRITE-COURSE-PARA
+                       PERFORM C36-NEXT-WRITE-PARA
+                           UNTIL STDNT-ID NOT = STDNT-ID-HOLD
+               END-READ
+           END-IF.
+      *
+       C32-WRITE-COURSE-PARA.
+           MOVE STDNT-ID-HOLD TO ED-STUDENT-ID.
+           MOVE LASTN TO ED-LASTN.
+           MOVE FIRSTN TO ED-FIRSTN.
+           MOVE MAJOR-CODE TO ED-MAJOR-CODE.
+           MOVE GPA TO ED-GPA.
+           MOVE DEPT TO ED-DEPT.
+           MOVE COURSE-NUM TO ED-COURSE-NUM.
+           MOVE GRADE TO ED-GRADE.
+           MOVE UNITS TO ED-UNITS.
+           MOVE EXTRACT-DETAIL-LINE TO EXTRACT-REC.
+           WRITE EXTRACT-REC AFTER ADVANCING 1 LINE.
+      *
+       C34-WRITE-NO-COURSE-PARA.
+           MOVE STDNT-ID-HOLD TO ED-STUDENT-ID.
+           MOVE LASTN TO ED-LASTN.
+           MOVE FIRSTN TO ED-FIRSTN.
+           MOVE MAJOR-CODE TO ED-MAJOR-CODE.
+           MOVE GPA TO ED-GPA.
+           MOVE SPACES TO ED-DEPT ED-COURSE-NUM ED-GRADE.
+           MOVE ZERO TO ED-UNITS.
+           MOVE EXTRACT-DETAIL-LINE TO EXTRACT-REC.
+           WRITE EXTRACT-REC AFTER ADVANCING 1 LINE.
+      *
+       C36-NEXT-WRITE-PARA.
+           READ IND-TRANS-FILE NEXT RECORD
+               AT END
+                   MOVE 999999999 TO STDNT-ID-HOLD
+               NOT AT END
+                   IF STDNT-ID = STDNT-ID-HOLD
+                       PERFORM C32-WRITE-COURSE-PARA
+                   ELSE
+                       MOVE 999999999 TO STDNT-ID-HOLD
+                   END-IF
+           END-READ.
+      *
+      *
+       B90-CLOSE-PARA.
+           CLOSE IND-STUD-FILE
+                 IND-TRANS-FILE
+                 EXTRACT-FILE.
+      *
+      *
+       GET-GRADE.
+           EVALUATE GRADE
+               WHEN "A"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 4
+               WHEN "B"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 3
+               WHEN "C"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 2
+               WHEN "D"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 1
+               WHEN "F"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "P"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "W"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN "I"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
