@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROGRAM-15-6.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 09,2026.
+      *DATE-COMPILED. AUG 09,2026.
+      *SECURITY.      NONE.
+      *
+      *
+      *
+      * PROGRAM OPERATIONS:
+      *
+      * THIS PROGRAM READS STUDENT.DAI FROM TOP TO BOTTOM, RECOMPUTES
+      * EACH STUDENT'S GRADE-POINTS/COMP-UNITS AND GPA THE SAME WAY
+      * PROGRAM-15-4'S B35-GR-BOTTOM DOES (COMPUTE GPA = GRADE-POINTS
+      * / COMP-UNITS), AND SORTS THE STUDENTS WHO QUALIFY FOR THE
+      * DEAN'S LIST (GPA >= 3.5) OR ACADEMIC PROBATION (GPA < 2.0)
+      * INTO A SINGLE REPORT SO THE REGISTRAR CAN MAIL HONORS AND
+      * WARNING LETTERS WITHOUT A MANUAL ROSTER PULL.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT IND-STUD-FILE
+               ASSIGN TO "STUDENT.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID.
+           SELECT IND-TRANS-FILE
+               ASSIGN TO "STUTRANS.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS STUDENT-KEY
+               ALTERNATE RECORD KEY IS STDNT-ID WITH DUPLICATES.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "DEANSORT.TMP".
+           SELECT PRINT-FILE
+               ASSIGN TO "DEANPROB.PRT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       COPY FDSTUDENT OF LIBRARY.
+      *
+       COPY FDTRANS OF LIBRARY.
+      *
+       SD  SORT-WORK-FILE
+             DATA RECORD IS SORT-REC.
+      *
+       01  SORT-REC.
+           05  SR-CATEGORY             PIC X.
+           05  SR-LASTN                PIC X(14).
+           05  SR-FIRSTN                PIC X(10).
+           05  SR-STUDENT-ID            PIC 9(9).
+           05  SR-GPA                   PIC 9V99.
+      *
+       FD  PRINT-FILE
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS PRINT-REC.
+      *
+       01  PRINT-REC                   PIC X(80).
+      *
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  CALCULATIONS.
+           05  CURR-GRADE-POINTS       PIC 999.
+           05  GPA                     PIC 9V99.
+           05  GPA-EDIT                PIC 9.99.
+      *
+       01  PROGRAM-SWITCHES.
+           05  STU-EOF-SW              PIC XXX VALUE "NO".
+           05  SORT-EOF-SW             PIC XXX VALUE "NO".
+           05  STDNT-ID-HOLD           PIC 9(9).
+           05  CATEGORY-HOLD           PIC X VALUE " ".
+      *
+      * THE COURSE-TABLE REMEMBERS, FOR THE STUDENT CURRENTLY BEING
+      * SCORED, HOW MANY UNITS/POINTS EACH DEPT+COURSE-NUM ATTEMPT
+      * HAS ALREADY CONTRIBUTED TO COMP-UNITS/GRADE-POINTS. WHEN A
+      * COURSE IS SEEN AGAIN (A RETAKE, AT A HIGHER REC-CNT) THE OLD
+      * ATTEMPT'S CONTRIBUTION IS BACKED OUT SO ONLY THE LATEST
+      * ATTEMPT COUNTS.
+      *
+       01  COURSE-TABLE.
+           05  COURSE-ENTRY OCCURS 80 TIMES.
+               10  CT-DEPT                PIC X(4).
+               10  CT-COURSE-NUM          PIC X(4).
+               10  CT-UNITS-CONTRIB       PIC 9.
+               10  CT-POINTS-CONTRIB      PIC 999.
+       01  COURSE-TABLE-COUNT            PIC 99 VALUE ZERO.
+       01  COURSE-TABLE-SUB              PIC 99.
+       01  COURSE-FOUND-SW               PIC X VALUE "N".
+       01  CURR-UNITS-ELIGIBLE           PIC 9.
+      *
+       01  PRINT-HEADING-DEAN.
+           05  FILLER                  PIC X(36) VALUE
+               "*** DEAN'S LIST (GPA 3.50-4.00) ***".
+           05  FILLER                  PIC X(44) VALUE SPACES.
+      *
+       01  PRINT-HEADING-PROBATION.
+           05  FILLER                  PIC X(44) VALUE
+               "*** ACADEMIC PROBATION (GPA BELOW 2.00) ***".
+           05  FILLER                  PIC X(36) VALUE SPACES.
+      *
+       01  PRINT-DETAIL-LINE.
+           05  PD-STUDENT-ID            PIC 9(9).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  PD-LASTN                 PIC X(14).
+           05  FILLER                  PIC X(1) VALUE SPACES.
+           05  PD-FIRSTN                PIC X(10).
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  PD-GPA                   PIC 9.99.
+           05  FILLER                  PIC X(36) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAIN-LINE-PARA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-CATEGORY
+               ON ASCENDING KEY SR-LASTN
+               INPUT PROCEDURE IS B10-RELEASE-PARA
+               OUTPUT PROCEDURE IS B50-REPORT-PARA.
+           STOP RUN.
+      *
+      *
+       B10-RELEASE-PARA.
+           OPEN INPUT IND-STUD-FILE
+                      IND-TRANS-FILE.
+           PERFORM B20-STUDENT-PARA UNTIL STU-EOF-SW = "YES".
+           CLOSE IND-STUD-FILE
+                 IND-TRANS-FILE.
+      *
+      *
+       B20-STUDENT-PARA.
+           READ IND-STUD-FILE NEXT RECORD
+               AT END
+                   MOVE "YES" TO STU-EOF-SW
+               NOT AT END
+                   PERFORM C20-COMPUTE-GPA-PARA
+           END-READ.
+      *
+      *
+       C20-COMPUTE-GPA-PARA.
+           MOVE ZEROS TO GRADE-POINTS COMP-UNITS.
+           MOVE ZERO TO COURSE-TABLE-COUNT.
+           MOVE STUDENT-ID TO STDNT-ID-HOLD.
+           MOVE STDNT-ID-HOLD TO STDNT-ID.
+           MOVE 1 TO REC-CNT.
+           READ IND-TRANS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM C30-ACCUM-COURSE-PARA
+                   PERFORM C40-NEXT-COURSE-PARA
+                       UNTIL STDNT-ID NOT = STDNT-ID-HOLD
+           END-READ.
+           IF COMP-UNITS NOT = ZERO
+               COMPUTE GPA ROUNDED = GRADE-POINTS / COMP-UNITS
+               PERFORM C50-CLASSIFY-PARA
+           END-IF.
+      *
+      *
+       C30-ACCUM-COURSE-PARA.
+           MOVE UNITS TO CURR-UNITS-ELIGIBLE.
+           IF GRADE = "W" OR GRADE = "I"
+               MOVE ZERO TO CURR-UNITS-ELIGIBLE
+           END-IF.
+           PERFORM GET-GRADE.
+           MOVE "N" TO COURSE-FOUND-SW.
+           PERFORM C35-FIND-COURSE-PARA
+               VARYING COURSE-TABLE-SUB FROM 1 BY 1
+               UNTIL COURSE-TABLE-SUB > COURSE-TABLE-COUNT
+                  OR COURSE-FOUND-SW = "Y".
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT 1 FROM COURSE-TABLE-SUB
+           END-IF.
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM COMP-UNITS
+               SUBTRACT CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM GRADE-POINTS
+           ELSE
+               IF COURSE-TABLE-COUNT < 80
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-TABLE-COUNT TO COURSE-TABLE-SUB
+                   MOVE DEPT TO CT-DEPT (COURSE-TABLE-SUB)
+                   MOVE COURSE-NUM TO CT-COURSE-NUM (COURSE-TABLE-SUB)
+               END-IF
+           END-IF.
+           ADD CURR-UNITS-ELIGIBLE TO COMP-UNITS.
+           ADD CURR-GRADE-POINTS TO GRADE-POINTS.
+           IF COURSE-TABLE-SUB NOT > 80
+               MOVE CURR-UNITS-ELIGIBLE TO
+                   CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+               MOVE CURR-GRADE-POINTS TO
+                   CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+           END-IF.
+      *
+      *
+       C35-FIND-COURSE-PARA.
+           IF CT-DEPT (COURSE-TABLE-SUB) = DEPT AND
+              CT-COURSE-NUM (COURSE-TABLE-SUB) = COURSE-NUM
+               MOVE "Y" TO COURSE-FOUND-SW
+           END-IF.
+      *
+      *
+       C40-NEXT-COURSE-PARA.
+           READ IND-TRANS-FILE NEXT RECORD
+               AT END
+                   MOVE 999999999 TO STDNT-ID-HOLD
+               NOT AT END
+                   IF STDNT-ID = STDNT-ID-HOLD
+                       PERFORM C30-ACCUM-COURSE-PARA
+                   ELSE
+                       MOVE 999999999 TO STDNT-ID-HOLD
+                   END-IF
+           END-READ.
+      *
+      *
+       C50-CLASSIFY-PARA.
+           IF GPA >= 3.5
+               MOVE "D" TO SR-CATEGORY
+               PERFORM C60-RELEASE-STUDENT-PARA
+           ELSE
+               IF GPA < 2.0
+                   MOVE "P" TO SR-CATEGORY
+                   PERFORM C60-RELEASE-STUDENT-PARA
+               END-IF
+           END-IF.
+      *
+      *
+       C60-RELEASE-STUDENT-PARA.
+           MOVE LASTN TO SR-LASTN.
+           MOVE FIRSTN TO SR-FIRSTN.
+           MOVE STUDENT-ID TO SR-STUDENT-ID.
+           MOVE GPA TO SR-GPA.
+           RELEASE SORT-REC.
+      *
+      *
+       B50-REPORT-PARA.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM B60-WRITE-LINE-PARA UNTIL SORT-EOF-SW = "YES".
+           CLOSE PRINT-FILE.
+      *
+      *
+       B60-WRITE-LINE-PARA.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "YES" TO SORT-EOF-SW
+               NOT AT END
+                   PERFORM C70-PRINT-STUDENT-PARA
+           END-RETURN.
+      *
+      *
+       C70-PRINT-STUDENT-PARA.
+           IF SR-CATEGORY NOT = CATEGORY-HOLD
+               MOVE SR-CATEGORY TO CATEGORY-HOLD
+               PERFORM C80-CATEGORY-HEADING-PARA
+           END-IF.
+           MOVE SR-STUDENT-ID TO PD-STUDENT-ID.
+           MOVE SR-LASTN TO PD-LASTN.
+           MOVE SR-FIRSTN TO PD-FIRSTN.
+           MOVE SR-GPA TO GPA-EDIT.
+           MOVE GPA-EDIT TO PD-GPA.
+           MOVE PRINT-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+      *
+      *
+       C80-CATEGORY-HEADING-PARA.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING PAGE.
+           IF SR-CATEGORY = "D"
+               MOVE PRINT-HEADING-DEAN TO PRINT-REC
+           ELSE
+               MOVE PRINT-HEADING-PROBATION TO PRINT-REC
+           END-IF.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+      *
+      *
+       GET-GRADE.
+           EVALUATE GRADE
+               WHEN "A"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 4
+               WHEN "B"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 3
+               WHEN "C"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 2
+               WHEN "D"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 1
+               WHEN "F"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "P"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "W"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN "I"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
