@@ -0,0 +1,328 @@
+       IDENTIFICATION DIVISION.
+      *
+      *
+       PROGRAM-ID.    PROGRAM-15-7.
+      *AUTHOR.        ERIC.
+      *INSTALLATION.  WSC.
+      *DATE-WRITTEN.  AUG 09,2026.
+      *DATE-COMPILED. AUG 09,2026.
+      *SECURITY.      NONE.
+      *
+      *
+      *
+      * PROGRAM OPERATIONS:
+      *
+      * THIS PROGRAM READS STUDENT.DAI, RECOMPUTES EACH STUDENT'S GPA
+      * THE SAME WAY PROGRAM-15-4'S B35-GR-BOTTOM DOES, SORTS THE
+      * STUDENTS BY MAJOR-CODE AND PRODUCES A CONTROL-BREAK REPORT
+      * SHOWING HEADCOUNT AND AVERAGE GPA PER MAJOR, SO DEPARTMENT
+      * CHAIRS CAN SEE HOW THEIR PROGRAM IS DOING WITHOUT EYEBALLING
+      * PRINTOUTS AND TALLYING MAJORS BY HAND.
+      *
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT IND-STUD-FILE
+               ASSIGN TO "STUDENT.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS STUDENT-ID.
+           SELECT IND-TRANS-FILE
+               ASSIGN TO "STUTRANS.DAI"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS STUDENT-KEY
+               ALTERNATE RECORD KEY IS STDNT-ID WITH DUPLICATES.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "MAJRSORT.TMP".
+           SELECT PRINT-FILE
+               ASSIGN TO "MAJRSUMM.PRT".
+      *
+      *
+      *
+       DATA DIVISION.
+      *
+      *
+       FILE SECTION.
+      *
+       COPY FDSTUDENT OF LIBRARY.
+      *
+       COPY FDTRANS OF LIBRARY.
+      *
+       SD  SORT-WORK-FILE
+             DATA RECORD IS SORT-REC.
+      *
+       01  SORT-REC.
+           05  SR-MAJOR-CODE            PIC X(3).
+           05  SR-GPA                    PIC 9V99.
+           05  SR-GPA-SW                 PIC X.
+      *
+       FD  PRINT-FILE
+             RECORD CONTAINS 80 CHARACTERS
+             LABEL RECORDS ARE OMITTED
+             DATA RECORD IS PRINT-REC.
+      *
+       01  PRINT-REC                   PIC X(80).
+      *
+      *
+      *
+       WORKING-STORAGE SECTION.
+      *
+      *
+       01  CALCULATIONS.
+           05  CURR-GRADE-POINTS       PIC 999.
+           05  GPA                     PIC 9V99.
+      *
+       01  PROGRAM-SWITCHES.
+           05  STU-EOF-SW              PIC XXX VALUE "NO".
+           05  SORT-EOF-SW             PIC XXX VALUE "NO".
+           05  STDNT-ID-HOLD           PIC 9(9).
+           05  MAJOR-HOLD              PIC X(3) VALUE SPACES.
+           05  FIRST-MAJOR-SW          PIC X VALUE "Y".
+      *
+      * THE COURSE-TABLE REMEMBERS, FOR THE STUDENT CURRENTLY BEING
+      * SCORED, HOW MANY UNITS/POINTS EACH DEPT+COURSE-NUM ATTEMPT
+      * HAS ALREADY CONTRIBUTED TO COMP-UNITS/GRADE-POINTS. WHEN A
+      * COURSE IS SEEN AGAIN (A RETAKE, AT A HIGHER REC-CNT) THE OLD
+      * ATTEMPT'S CONTRIBUTION IS BACKED OUT SO ONLY THE LATEST
+      * ATTEMPT COUNTS.
+      *
+       01  COURSE-TABLE.
+           05  COURSE-ENTRY OCCURS 80 TIMES.
+               10  CT-DEPT                PIC X(4).
+               10  CT-COURSE-NUM          PIC X(4).
+               10  CT-UNITS-CONTRIB       PIC 9.
+               10  CT-POINTS-CONTRIB      PIC 999.
+       01  COURSE-TABLE-COUNT            PIC 99 VALUE ZERO.
+       01  COURSE-TABLE-SUB              PIC 99.
+       01  COURSE-FOUND-SW               PIC X VALUE "N".
+       01  CURR-UNITS-ELIGIBLE           PIC 9.
+      *
+       01  MAJOR-ACCUM.
+           05  MAJOR-COUNT             PIC 9(5) VALUE ZERO.
+           05  MAJOR-GPA-COUNT         PIC 9(5) VALUE ZERO.
+           05  MAJOR-GPA-TOTAL         PIC 9(5)V99 VALUE ZERO.
+           05  MAJOR-AVG-GPA           PIC 9V99 VALUE ZERO.
+      *
+       01  PRINT-HEADING-LINE-1.
+           05  FILLER                  PIC X(30) VALUE
+               "ENROLLMENT AND GPA BY MAJOR".
+           05  FILLER                  PIC X(50) VALUE SPACES.
+      *
+       01  PRINT-HEADING-LINE-2.
+           05  FILLER                  PIC X(5) VALUE "MAJOR".
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "HEADCOUNT".
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "AVERAGE GPA".
+           05  FILLER                  PIC X(45) VALUE SPACES.
+      *
+       01  PRINT-DETAIL-LINE.
+           05  PD-MAJOR-CODE            PIC X(3).
+           05  FILLER                  PIC X(7) VALUE SPACES.
+           05  PD-HEADCOUNT             PIC ZZZZ9.
+           05  FILLER                  PIC X(5) VALUE SPACES.
+           05  PD-AVG-GPA               PIC 9.99.
+           05  FILLER                  PIC X(52) VALUE SPACES.
+      *
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+      *
+       A00-MAIN-LINE-PARA.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-MAJOR-CODE
+               INPUT PROCEDURE IS B10-RELEASE-PARA
+               OUTPUT PROCEDURE IS B50-REPORT-PARA.
+           STOP RUN.
+      *
+      *
+       B10-RELEASE-PARA.
+           OPEN INPUT IND-STUD-FILE
+                      IND-TRANS-FILE.
+           PERFORM B20-STUDENT-PARA UNTIL STU-EOF-SW = "YES".
+           CLOSE IND-STUD-FILE
+                 IND-TRANS-FILE.
+      *
+      *
+       B20-STUDENT-PARA.
+           READ IND-STUD-FILE NEXT RECORD
+               AT END
+                   MOVE "YES" TO STU-EOF-SW
+               NOT AT END
+                   PERFORM C20-COMPUTE-GPA-PARA
+           END-READ.
+      *
+      *
+       C20-COMPUTE-GPA-PARA.
+           MOVE ZEROS TO GRADE-POINTS COMP-UNITS.
+           MOVE ZERO TO COURSE-TABLE-COUNT.
+           MOVE STUDENT-ID TO STDNT-ID-HOLD.
+           MOVE STDNT-ID-HOLD TO STDNT-ID.
+           MOVE 1 TO REC-CNT.
+           READ IND-TRANS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM C30-ACCUM-COURSE-PARA
+                   PERFORM C40-NEXT-COURSE-PARA
+                       UNTIL STDNT-ID NOT = STDNT-ID-HOLD
+           END-READ.
+      *
+      * A SORT RECORD IS RELEASED FOR EVERY STUDENT SO MAJOR-COUNT
+      * REFLECTS TRUE ENROLLMENT - A STUDENT WITH NO TRANSCRIPT ROWS,
+      * OR WHOSE ONLY ROWS ARE W/I, HAS NO COMPUTABLE GPA BUT STILL
+      * COUNTS TOWARD HEADCOUNT. SR-GPA-SW TELLS B50-REPORT-PARA'S
+      * OUTPUT PROCEDURE WHICH RECORDS TO INCLUDE IN THE GPA AVERAGE.
+      *
+           IF COMP-UNITS NOT = ZERO
+               COMPUTE GPA ROUNDED = GRADE-POINTS / COMP-UNITS
+               MOVE "Y" TO SR-GPA-SW
+           ELSE
+               MOVE ZERO TO GPA
+               MOVE "N" TO SR-GPA-SW
+           END-IF.
+           MOVE MAJOR-CODE TO SR-MAJOR-CODE.
+           MOVE GPA TO SR-GPA.
+           RELEASE SORT-REC.
+      *
+      *
+       C30-ACCUM-COURSE-PARA.
+           MOVE UNITS TO CURR-UNITS-ELIGIBLE.
+           IF GRADE = "W" OR GRADE = "I"
+               MOVE ZERO TO CURR-UNITS-ELIGIBLE
+           END-IF.
+           PERFORM GET-GRADE.
+           MOVE "N" TO COURSE-FOUND-SW.
+           PERFORM C35-FIND-COURSE-PARA
+               VARYING COURSE-TABLE-SUB FROM 1 BY 1
+               UNTIL COURSE-TABLE-SUB > COURSE-TABLE-COUNT
+                  OR COURSE-FOUND-SW = "Y".
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT 1 FROM COURSE-TABLE-SUB
+           END-IF.
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM COMP-UNITS
+               SUBTRACT CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM GRADE-POINTS
+           ELSE
+               IF COURSE-TABLE-COUNT < 80
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-TABLE-COUNT TO COURSE-TABLE-SUB
+                   MOVE DEPT TO CT-DEPT (COURSE-TABLE-SUB)
+                   MOVE COURSE-NUM TO CT-COURSE-NUM (COURSE-TABLE-SUB)
+               END-IF
+           END-IF.
+           ADD CURR-UNITS-ELIGIBLE TO COMP-UNITS.
+           ADD CURR-GRADE-POINTS TO GRADE-POINTS.
+           IF COURSE-TABLE-SUB NOT > 80
+               MOVE CURR-UNITS-ELIGIBLE TO
+                   CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+               MOVE CURR-GRADE-POINTS TO
+                   CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+           END-IF.
+      *
+      *
+       C35-FIND-COURSE-PARA.
+           IF CT-DEPT (COURSE-TABLE-SUB) = DEPT AND
+              CT-COURSE-NUM (COURSE-TABLE-SUB) = COURSE-NUM
+               MOVE "Y" TO COURSE-FOUND-SW
+           END-IF.
+      *
+      *
+       C40-NEXT-COURSE-PARA.
+           READ IND-TRANS-FILE NEXT RECORD
+               AT END
+                   MOVE 999999999 TO STDNT-ID-HOLD
+               NOT AT END
+                   IF STDNT-ID = STDNT-ID-HOLD
+                       PERFORM C30-ACCUM-COURSE-PARA
+                   ELSE
+                       MOVE 999999999 TO STDNT-ID-HOLD
+                   END-IF
+           END-READ.
+      *
+      *
+       B50-REPORT-PARA.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE PRINT-HEADING-LINE-1 TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING PAGE.
+           MOVE PRINT-HEADING-LINE-2 TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 2 LINES.
+           PERFORM B60-WRITE-LINE-PARA UNTIL SORT-EOF-SW = "YES".
+           IF FIRST-MAJOR-SW = "N"
+               PERFORM C70-MAJOR-TOTAL-PARA
+           END-IF.
+           CLOSE PRINT-FILE.
+      *
+      *
+       B60-WRITE-LINE-PARA.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "YES" TO SORT-EOF-SW
+               NOT AT END
+                   PERFORM C60-ACCUM-MAJOR-PARA
+           END-RETURN.
+      *
+      *
+       C60-ACCUM-MAJOR-PARA.
+           IF FIRST-MAJOR-SW = "Y"
+               MOVE SR-MAJOR-CODE TO MAJOR-HOLD
+               MOVE "N" TO FIRST-MAJOR-SW
+           ELSE
+               IF SR-MAJOR-CODE NOT = MAJOR-HOLD
+                   PERFORM C70-MAJOR-TOTAL-PARA
+                   MOVE SR-MAJOR-CODE TO MAJOR-HOLD
+               END-IF
+           END-IF.
+           ADD 1 TO MAJOR-COUNT.
+           IF SR-GPA-SW = "Y"
+               ADD 1 TO MAJOR-GPA-COUNT
+               ADD SR-GPA TO MAJOR-GPA-TOTAL
+           END-IF.
+      *
+      *
+       C70-MAJOR-TOTAL-PARA.
+           IF MAJOR-GPA-COUNT NOT = ZERO
+               COMPUTE MAJOR-AVG-GPA ROUNDED =
+                   MAJOR-GPA-TOTAL / MAJOR-GPA-COUNT
+           ELSE
+               MOVE ZERO TO MAJOR-AVG-GPA
+           END-IF.
+           MOVE MAJOR-HOLD TO PD-MAJOR-CODE.
+           MOVE MAJOR-COUNT TO PD-HEADCOUNT.
+           MOVE MAJOR-AVG-GPA TO PD-AVG-GPA.
+           MOVE PRINT-DETAIL-LINE TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINE.
+           MOVE ZEROS TO MAJOR-COUNT MAJOR-GPA-COUNT MAJOR-GPA-TOTAL
+               MAJOR-AVG-GPA.
+      *
+      *
+       GET-GRADE.
+           EVALUATE GRADE
+               WHEN "A"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 4
+               WHEN "B"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 3
+               WHEN "C"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 2
+               WHEN "D"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 1
+               WHEN "F"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "P"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "W"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN "I"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
