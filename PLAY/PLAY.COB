@@ -82,6 +82,24 @@
            05  ANOTHER-SW                 PIC X VALUE "Y".
            05  STDNT-ID-HOLD              PIC 9(9).
            05  NO-COURSE-SW               PIC X VALUE "N".
+      *
+      * THE COURSE-TABLE REMEMBERS, FOR THE STUDENT CURRENTLY ON
+      * SCREEN, HOW MANY UNITS/POINTS EACH DEPT+COURSE-NUM ATTEMPT
+      * HAS ALREADY CONTRIBUTED TO COMP-UNITS/GRADE-POINTS. WHEN A
+      * COURSE IS SEEN AGAIN (A RETAKE, AT A HIGHER REC-CNT) THE OLD
+      * ATTEMPT'S CONTRIBUTION IS BACKED OUT SO ONLY THE LATEST
+      * ATTEMPT COUNTS.
+      *
+       01  COURSE-TABLE.
+           05  COURSE-ENTRY OCCURS 80 TIMES.
+               10  CT-DEPT                PIC X(4).
+               10  CT-COURSE-NUM          PIC X(4).
+               10  CT-UNITS-CONTRIB       PIC 9.
+               10  CT-POINTS-CONTRIB      PIC 999.
+       01  COURSE-TABLE-COUNT            PIC 99 VALUE ZERO.
+       01  COURSE-TABLE-SUB              PIC 99.
+       01  COURSE-FOUND-SW               PIC X VALUE "N".
+       01  CURR-UNITS-ELIGIBLE           PIC 9.
       *
        01  SCREEN-LINE-01.
            05  BLANK-LINE                 PIC X(10) VALUE "          ".
@@ -247,11 +265,10 @@
                            MOVE "Y" TO NO-COURSE-SW
                            PERFORM C10-MENU-PARA
                        NOT INVALID KEY
-                           ADD UNITS TO COMP-UNITS
-                           PERFORM GET-GRADE
+                           PERFORM D10-RESET-COURSE-TABLE-PARA
+                           PERFORM D20-ACCUM-COURSE-PARA
                            MOVE "N" TO NO-COURSE-SW
-                           ADD CURR-GRADE-POINTS TO GRADE-POINTS
-                           MOVE STDNT-ID TO STDNT-ID-HOLD     
+                           MOVE STDNT-ID TO STDNT-ID-HOLD
                            PERFORM B25-GRADE-SCREEN-PARA
                            DISPLAY "(0"
                            DISPLAY "x" LINE LINE-NUM
@@ -269,10 +286,8 @@
                                        PERFORM B35-GR-BOTTOM
                                    NOT AT END
                                        IF STDNT-ID = STDNT-ID-HOLD
-                                            ADD UNITS TO COMP-UNITS
-                                            PERFORM GET-GRADE
-                                            ADD CURR-GRADE-POINTS TO
-                                                GRADE-POINTS
+                                            PERFORM
+                                             D20-ACCUM-COURSE-PARA
                                             DISPLAY "(0"
                                             DISPLAY "x" LINE LINE-NUM
                                                         COLUMN 10
@@ -382,7 +397,11 @@
            ADD 1 TO LINE-TOT.
            DISPLAY "GRADE POINT AVERAGE:" LINE LINE-TOT
                                           COLUMN 19.
-           COMPUTE GPA ROUNDED = GRADE-POINTS/COMP-UNITS.
+           IF COMP-UNITS NOT = ZERO
+               COMPUTE GPA ROUNDED = GRADE-POINTS/COMP-UNITS
+           ELSE
+               MOVE ZERO TO GPA
+           END-IF.
            DISPLAY GPA LINE LINE-TOT
                        COLUMN 41.
            ADD 2 TO LINE-TOT.
@@ -411,6 +430,59 @@
                STOP RUN
            END-IF.
       *
+      *
+       D10-RESET-COURSE-TABLE-PARA.
+           MOVE ZERO TO COURSE-TABLE-COUNT.
+      *
+      *
+      * ACCUMULATES ONE TRANSACTION ROW INTO COMP-UNITS/GRADE-POINTS,
+      * EXCLUDING W (WITHDRAW) AND I (INCOMPLETE) FROM UNITS ENTIRELY,
+      * AND KEEPING ONLY THE LATEST ATTEMPT OF A REPEATED DEPT+
+      * COURSE-NUM (SEE COURSE-TABLE ABOVE).
+      *
+       D20-ACCUM-COURSE-PARA.
+           MOVE UNITS TO CURR-UNITS-ELIGIBLE.
+           IF GRADE = "W" OR GRADE = "I"
+               MOVE ZERO TO CURR-UNITS-ELIGIBLE
+           END-IF.
+           PERFORM GET-GRADE.
+           MOVE "N" TO COURSE-FOUND-SW.
+           PERFORM D30-FIND-COURSE-PARA
+               VARYING COURSE-TABLE-SUB FROM 1 BY 1
+               UNTIL COURSE-TABLE-SUB > COURSE-TABLE-COUNT
+                  OR COURSE-FOUND-SW = "Y".
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT 1 FROM COURSE-TABLE-SUB
+           END-IF.
+           IF COURSE-FOUND-SW = "Y"
+               SUBTRACT CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM COMP-UNITS
+               SUBTRACT CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+                   FROM GRADE-POINTS
+           ELSE
+               IF COURSE-TABLE-COUNT < 80
+                   ADD 1 TO COURSE-TABLE-COUNT
+                   MOVE COURSE-TABLE-COUNT TO COURSE-TABLE-SUB
+                   MOVE DEPT TO CT-DEPT (COURSE-TABLE-SUB)
+                   MOVE COURSE-NUM TO CT-COURSE-NUM (COURSE-TABLE-SUB)
+               END-IF
+           END-IF.
+           ADD CURR-UNITS-ELIGIBLE TO COMP-UNITS.
+           ADD CURR-GRADE-POINTS TO GRADE-POINTS.
+           IF COURSE-TABLE-SUB NOT > 80
+               MOVE CURR-UNITS-ELIGIBLE TO
+                   CT-UNITS-CONTRIB (COURSE-TABLE-SUB)
+               MOVE CURR-GRADE-POINTS TO
+                   CT-POINTS-CONTRIB (COURSE-TABLE-SUB)
+           END-IF.
+      *
+      *
+       D30-FIND-COURSE-PARA.
+           IF CT-DEPT (COURSE-TABLE-SUB) = DEPT AND
+              CT-COURSE-NUM (COURSE-TABLE-SUB) = COURSE-NUM
+               MOVE "Y" TO COURSE-FOUND-SW
+           END-IF.
+      *
       *
        GET-GRADE.
            EVALUATE GRADE
@@ -424,6 +496,12 @@
                    COMPUTE CURR-GRADE-POINTS = UNITS * 1
                WHEN "F"
                    COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "P"
+                   COMPUTE CURR-GRADE-POINTS = UNITS * 0
+               WHEN "W"
+                   MOVE ZERO TO CURR-GRADE-POINTS
+               WHEN "I"
+                   MOVE ZERO TO CURR-GRADE-POINTS
                WHEN OTHER
                    CONTINUE
-               END-EVALUATE. 
\ No newline at end of file
+               END-EVALUATE.
